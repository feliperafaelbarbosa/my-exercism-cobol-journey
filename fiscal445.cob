@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                FISCAL445.
+000300 AUTHOR.                    D HOLLIS.
+000400 INSTALLATION.              YEAR-END BATCH.
+000500 DATE-WRITTEN.              2026-08-09.
+000600 DATE-COMPILED.             2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09 DH  NEW PROGRAM. SISTER SUBROUTINE TO LEAP FOR
+001100*                BUSINESS LINES THAT REPORT ON A 4-4-5 RETAIL
+001200*                FISCAL CALENDAR INSTEAD OF THE GREGORIAN
+001300*                CALENDAR. "LEAP" THERE MEANS A 53RD WEEK, NOT
+001400*                A FEB 29, SO IT IS A COMPLETELY DIFFERENT TEST
+001500*                CALLED THE SAME WAY: CALL "FISCAL445" USING
+001600*                WS-YEAR, WS-RESULT.
+001700*
+001800*                THIS SHOP FOLLOWS THE SAME RULE THE NATIONAL
+001900*                RETAIL FEDERATION 4-5-4 CALENDAR USES: A
+002000*                FISCAL YEAR RUNS 53 WEEKS WHEN JANUARY 1ST OF
+002100*                THE GREGORIAN YEAR FALLS ON A THURSDAY, OR ON
+002200*                A WEDNESDAY IN A GREGORIAN LEAP YEAR. THAT KEEPS
+002300*                THE FISCAL YEAR-END ANCHORED TO THE SATURDAY
+002400*                NEAREST JANUARY 31ST. THE DAY OF WEEK IS WORKED
+002500*                OUT WITH ZELLER'S CONGRUENCE SINCE THERE IS NO
+002600*                INTRINSIC DATE FUNCTION FOR IT IN THIS SHOP'S
+002700*                DIALECT.
+002750* 2026-08-09 DH  DROPPED THE DISPLAY MESSAGES FROM THE LEAP-WEEK
+002760*                RULE. FISCAL445 IS CALLED FROM THE SAME
+002770*                PER-TRANSACTION LOOP IN YEARCHK AS LEAP, AT THE
+002780*                SAME VOLUME - THE SAME REASON LEAP'S OWN DISPLAYS
+002790*                CAME OUT APPLIES HERE.
+002792* 2026-08-09 DH  5000-GREGORIAN-LEAP-TEST NOW CALLS LEAP INSTEAD
+002794*                OF RE-RUNNING ITS OWN DIVIDE-BY-4/100/400 TEST -
+002796*                SAME REASON EVERY OTHER CALLER OF LEAP CALLS IT
+002798*                RATHER THAN COPYING THE MATH: ONE PLACE TO FIX IT
+002799*                IF IT EVER CHANGES.
+002800*-----------------------------------------------------------------
+002900 ENVIRONMENT DIVISION.
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-ZELLER-YEAR          PIC 9(4).
+003300 01  WS-CENTURY-YEAR         PIC 9(2).
+003400 01  WS-ZERO-CENTURY         PIC 9(2).
+003500 01  WS-QUOTIENT             PIC 9(4).
+003600 01  WS-DAY-OF-WEEK          PIC 9(4).
+003650 01  WS-RAW-DAY-NUMBER       PIC S9(6).
+003680 01  WS-LOCAL-RESULT         PIC 9(1).
+003690 01  WS-LOCAL-REASON-CODE    PIC X(04).
+004000 01  WS-GREG-LEAP-SWITCH     PIC X(01).
+004100     88  GREGORIAN-LEAP-YEAR         VALUE "Y".
+004200     88  GREGORIAN-COMMON-YEAR       VALUE "N".
+004300 LINKAGE SECTION.
+004400 01  WS-YEAR                 PIC 9(4).
+004500 01  WS-RESULT               PIC 9(1).
+004600*-----------------------------------------------------------------
+004700 PROCEDURE DIVISION USING WS-YEAR, WS-RESULT.
+004800 0000-MAINLINE.
+004900     PERFORM 5000-GREGORIAN-LEAP-TEST THRU 5000-EXIT.
+005000     PERFORM 6000-JAN-1-DAY-OF-WEEK THRU 6000-EXIT.
+005100     PERFORM 7000-APPLY-LEAP-WEEK-RULE THRU 7000-EXIT.
+005200     GOBACK.
+005300*-----------------------------------------------------------------
+005400* 5000-GREGORIAN-LEAP-TEST - THE LEAP-WEEK RULE NEEDS TO KNOW
+005500* WHETHER WS-YEAR IS A GREGORIAN LEAP YEAR. CALL LEAP FOR THE
+005600* ANSWER INSTEAD OF RE-RUNNING ITS DIVIDE-BY-4/100/400 TEST HERE.
+005700*-----------------------------------------------------------------
+005800 5000-GREGORIAN-LEAP-TEST.
+005900     CALL "LEAP" USING WS-YEAR, WS-LOCAL-RESULT,
+006000         WS-LOCAL-REASON-CODE.
+006500     IF WS-LOCAL-RESULT = 1
+006800         SET GREGORIAN-LEAP-YEAR TO TRUE
+006900     ELSE
+007000         SET GREGORIAN-COMMON-YEAR TO TRUE
+007100     END-IF.
+007200 5000-EXIT.
+007300     EXIT.
+007400*-----------------------------------------------------------------
+007500* 6000-JAN-1-DAY-OF-WEEK - ZELLER'S CONGRUENCE FOR JANUARY 1ST
+007600* OF WS-YEAR. JANUARY IS MONTH 13 OF THE PRIOR YEAR IN ZELLER'S
+007700* SCHEME, SO WS-ZELLER-YEAR IS WS-YEAR - 1 THROUGHOUT.
+007800* WS-DAY-OF-WEEK COMES BACK 0=SATURDAY, 1=SUNDAY, 2=MONDAY,
+007900* 3=TUESDAY, 4=WEDNESDAY, 5=THURSDAY, 6=FRIDAY.
+008000*-----------------------------------------------------------------
+008100 6000-JAN-1-DAY-OF-WEEK.
+008200     SUBTRACT 1 FROM WS-YEAR GIVING WS-ZELLER-YEAR.
+008300     DIVIDE WS-ZELLER-YEAR BY 100 GIVING WS-ZERO-CENTURY
+008400         REMAINDER WS-CENTURY-YEAR.
+008500     COMPUTE WS-RAW-DAY-NUMBER =
+008600         37 + WS-CENTURY-YEAR + (WS-CENTURY-YEAR / 4)
+008700             + (WS-ZERO-CENTURY / 4) - (2 * WS-ZERO-CENTURY)
+008800             + 700.
+008900     DIVIDE WS-RAW-DAY-NUMBER BY 7 GIVING WS-QUOTIENT
+009000         REMAINDER WS-DAY-OF-WEEK.
+009200 6000-EXIT.
+009300     EXIT.
+009400*-----------------------------------------------------------------
+009500* 7000-APPLY-LEAP-WEEK-RULE - THURSDAY ALWAYS GETS A 53RD
+009600* WEEK. WEDNESDAY ONLY GETS ONE WHEN THE GREGORIAN YEAR BEHIND
+009700* IT IS ALSO A LEAP YEAR.
+009800*-----------------------------------------------------------------
+009900 7000-APPLY-LEAP-WEEK-RULE.
+010000     IF WS-DAY-OF-WEEK = 5
+010200         MOVE 1 TO WS-RESULT
+010300     ELSE
+010400         IF WS-DAY-OF-WEEK = 4 AND GREGORIAN-LEAP-YEAR
+010600             MOVE 1 TO WS-RESULT
+010700         ELSE
+010900             MOVE 0 TO WS-RESULT
+011000         END-IF
+011100     END-IF.
+011200 7000-EXIT.
+011300     EXIT.
