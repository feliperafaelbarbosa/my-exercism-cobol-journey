@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                LEAPRPT.
+000300 AUTHOR.                    D HOLLIS.
+000400 INSTALLATION.              YEAR-END BATCH.
+000500 DATE-WRITTEN.              2026-08-09.
+000600 DATE-COMPILED.             2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09 DH  NEW PROGRAM. DRIVES THE LEAP SUBROUTINE ACROSS
+001100*                A YEAR RANGE (CURRENT YEAR THROUGH CURRENT YEAR
+001200*                + 100) AND PRINTS A LEAP-YEAR-CALENDAR-RPT FOR
+001300*                THE AUDITORS.
+001350* 2026-08-09 DH  PICKED UP LEAP'S NEW WS-REASON-CODE PARAMETER.
+001360*                THE REPORT HAS NO COLUMN FOR IT, SO IT IS
+001370*                PASSED AND DISCARDED.
+001400*-----------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT LEAP-CAL-RPT-FILE ASSIGN TO LEAPCAL
+001900                              ORGANIZATION IS LINE SEQUENTIAL.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  LEAP-CAL-RPT-FILE.
+002300 01  LEAP-CAL-RPT-RECORD     PIC X(80).
+002400 WORKING-STORAGE SECTION.
+002500 01  WS-SYS-DATE.
+002600     05  WS-SYS-YEAR         PIC 9(4).
+002700     05  WS-SYS-MONTH        PIC 9(2).
+002800     05  WS-SYS-DAY          PIC 9(2).
+002900 01  WS-START-YEAR           PIC 9(4).
+003000 01  WS-END-YEAR             PIC 9(4).
+003100 01  WS-YEAR                 PIC 9(4).
+003200 01  WS-RESULT               PIC 9(1).
+003250 01  WS-REASON-CODE          PIC X(04).
+003300 01  WS-REPORT-TITLE.
+003350     05  FILLER              PIC X(19)
+003360         VALUE "LEAP-YEAR-CALENDAR".
+003400     05  FILLER              PIC X(04)  VALUE "-RPT".
+003600     05  FILLER              PIC X(57)  VALUE SPACES.
+003700 01  WS-REPORT-HEADING.
+003800     05  FILLER              PIC X(06)  VALUE "YEAR".
+003900     05  FILLER              PIC X(14)  VALUE SPACES.
+004000     05  FILLER              PIC X(13)  VALUE "LEAP YEAR".
+004100     05  FILLER              PIC X(47)  VALUE SPACES.
+004200 01  WS-DETAIL-LINE.
+004300     05  DTL-YEAR            PIC 9(4).
+004400     05  FILLER              PIC X(16)  VALUE SPACES.
+004500     05  DTL-LEAP-FLAG       PIC X(03).
+004600     05  FILLER              PIC X(57)  VALUE SPACES.
+004700*-----------------------------------------------------------------
+004800 PROCEDURE DIVISION.
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005100     PERFORM 2000-PRINT-YEAR THRU 2000-EXIT
+005200         VARYING WS-YEAR FROM WS-START-YEAR BY 1
+005300         UNTIL WS-YEAR > WS-END-YEAR.
+005400     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+005500     STOP RUN.
+005600*-----------------------------------------------------------------
+005700* 1000-INITIALIZE - FIND OUT WHAT YEAR THIS IS AND OPEN THE
+005800* REPORT. THE RANGE RUN IS CURRENT YEAR THROUGH CURRENT YEAR
+005900* + 100, AS THE AUDITORS ASKED FOR.
+006000*-----------------------------------------------------------------
+006100 1000-INITIALIZE.
+006200     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+006300     MOVE WS-SYS-YEAR TO WS-START-YEAR.
+006400     ADD 100 TO WS-SYS-YEAR GIVING WS-END-YEAR.
+006500     OPEN OUTPUT LEAP-CAL-RPT-FILE.
+006600     WRITE LEAP-CAL-RPT-RECORD FROM WS-REPORT-TITLE.
+006700     WRITE LEAP-CAL-RPT-RECORD FROM WS-REPORT-HEADING.
+006800 1000-EXIT.
+006900     EXIT.
+007000*-----------------------------------------------------------------
+007100* 2000-PRINT-YEAR - CALL LEAP FOR THE CURRENT WS-YEAR AND
+007200* PRINT ONE DETAIL LINE.
+007300*-----------------------------------------------------------------
+007400 2000-PRINT-YEAR.
+007500     CALL "LEAP" USING WS-YEAR, WS-RESULT, WS-REASON-CODE.
+007600     MOVE WS-YEAR TO DTL-YEAR.
+007700     IF WS-RESULT = 1
+007800         MOVE "YES" TO DTL-LEAP-FLAG
+007900     ELSE
+008000         MOVE "NO " TO DTL-LEAP-FLAG
+008100     END-IF.
+008200     WRITE LEAP-CAL-RPT-RECORD FROM WS-DETAIL-LINE.
+008300 2000-EXIT.
+008400     EXIT.
+008500*-----------------------------------------------------------------
+008600* 3000-TERMINATE - CLOSE DOWN THE REPORT.
+008700*-----------------------------------------------------------------
+008800 3000-TERMINATE.
+008900     CLOSE LEAP-CAL-RPT-FILE.
+009000 3000-EXIT.
+009100     EXIT.
