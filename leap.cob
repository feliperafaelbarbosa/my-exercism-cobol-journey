@@ -1,42 +1,82 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEAP.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-YEAR           PIC 9(4).
-       01 WS-REMAINDER-4    PIC 9(2).
-       01 WS-REMAINDER-400  PIC 9(3).
-       01 WS-REMAINDER-100  PIC 9(3).
-       01 WS-QUOTIENT       PIC 9(3).
-       01 WS-RESULT         PIC 9(1).
-
-       PROCEDURE DIVISION.
-       LEAP.
-         DIVIDE WS-YEAR BY 4 GIVING WS-QUOTIENT 
-             REMAINDER WS-REMAINDER-4.
-
-         DIVIDE WS-YEAR BY 100 GIVING WS-QUOTIENT
-             REMAINDER WS-REMAINDER-100
-    
-         DIVIDE WS-YEAR BY 400 GIVING WS-QUOTIENT 
-             REMAINDER WS-REMAINDER-400.
-        
-         IF WS-REMAINDER-4 = 0 THEN
-           DISPLAY "MAYBE A LEAP YEAR"
-           IF WS-REMAINDER-100 NOT = 0 THEN
-             DISPLAY "IS A LEAP YEAR"
-             MOVE 1 TO WS-RESULT
-           ELSE
-             IF WS-REMAINDER-400 = 0 THEN
-               DISPLAY "LEAP YEAR"
-               MOVE 1 TO WS-RESULT
-             ELSE
-               DISPLAY "NOT LEAP YEAR"
-               MOVE 0 TO WS-RESULT
-             END-IF
-           END-IF
-         END-IF.
-
-         CONTINUE.
-       LEAP-EXIT.
-       EXIT.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                LEAP.
+000300 AUTHOR.                    D HOLLIS.
+000400 INSTALLATION.              YEAR-END BATCH.
+000500 DATE-WRITTEN.              2026-08-09.
+000600 DATE-COMPILED.             2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09 DH  ADD YEAR-TRANS-FILE READ LOOP SO WS-YEAR IS
+001100*                ACTUALLY POPULATED BEFORE THE LEAP TEST RUNS,
+001200*                INSTEAD OF TESTING WHATEVER WAS LEFT IN STORAGE.
+001300* 2026-08-09 DH  PULLED THE FILE READ LOOP OUT TO YEARCHK.COB.
+001400*                LEAP IS NOW A CALLABLE SUBROUTINE ONLY - ANY
+001500*                JOB THAT NEEDS THE LEAP-YEAR TEST CAN
+001600*                CALL "LEAP" USING WS-YEAR, WS-RESULT INSTEAD
+001700*                OF RE-IMPLEMENTING THE DIVIDE-BY-4/100/400
+001800*                LOGIC ITSELF. ADDED THE MISSING OUTER ELSE SO
+001900*                WS-RESULT COMES BACK SET FOR EVERY YEAR, NOT
+002000*                JUST THE ONES DIVISIBLE BY 4.
+002100* 2026-08-09 DH  DROPPED THE DISPLAY MESSAGES FROM THE LEAP TEST.
+002200*                THEY MADE SENSE WHEN THIS WAS A STANDALONE JOB
+002300*                BUT NOW THAT LEAP IS A SHARED SUBROUTINE CALLED
+002400*                THOUSANDS OF TIMES A NIGHT BY YEARCHK AND
+002500*                OTHERS, THEY JUST FLOOD EVERY CALLER'S JOB LOG.
+002600*                CALLERS THAT WANT A HUMAN-READABLE MESSAGE
+002700*                BUILD THEIR OWN. ALSO RETURN A REASON CODE
+002800*                ALONGSIDE WS-RESULT SO CALLERS THAT NEED TO
+002900*                EXPLAIN THE ANSWER DO NOT HAVE TO RE-IMPLEMENT
+003000*                THE REMAINDER TEST TO GET ONE.
+003100*-----------------------------------------------------------------
+003200 ENVIRONMENT DIVISION.
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-REMAINDER-4          PIC 9(2).
+003600 01  WS-REMAINDER-400        PIC 9(3).
+003700 01  WS-REMAINDER-100        PIC 9(3).
+003800 01  WS-QUOTIENT             PIC 9(3).
+003900 LINKAGE SECTION.
+004000 01  WS-YEAR                 PIC 9(4).
+004100 01  WS-RESULT               PIC 9(1).
+004200 01  WS-REASON-CODE          PIC X(4).
+004300*-----------------------------------------------------------------
+004400 PROCEDURE DIVISION USING WS-YEAR, WS-RESULT, WS-REASON-CODE.
+004500 0000-MAINLINE.
+004600     PERFORM 5000-LEAP THRU 5000-EXIT.
+004700     GOBACK.
+004800*-----------------------------------------------------------------
+004900* 5000-LEAP - ORIGINAL LEAP-YEAR TEST, UNCHANGED MATH. WS-YEAR
+005000* COMES IN FROM THE CALLING PROGRAM VIA THE LINKAGE SECTION, AND
+005100* WS-RESULT (1 = LEAP YEAR, 0 = NOT) AND WS-REASON-CODE (WHICH
+005200* REMAINDER TEST DECIDED IT) GO BACK THE SAME WAY.
+005300*-----------------------------------------------------------------
+005400 5000-LEAP.
+005500     DIVIDE WS-YEAR BY 4 GIVING WS-QUOTIENT
+005600         REMAINDER WS-REMAINDER-4.
+005700
+005800     DIVIDE WS-YEAR BY 100 GIVING WS-QUOTIENT
+005900         REMAINDER WS-REMAINDER-100.
+006000
+006100     DIVIDE WS-YEAR BY 400 GIVING WS-QUOTIENT
+006200         REMAINDER WS-REMAINDER-400.
+006300
+006400     IF WS-REMAINDER-4 = 0 THEN
+006500         IF WS-REMAINDER-100 NOT = 0 THEN
+006600             MOVE 1 TO WS-RESULT
+006700             MOVE "DIV4" TO WS-REASON-CODE
+006800         ELSE
+006900             IF WS-REMAINDER-400 = 0 THEN
+007000                 MOVE 1 TO WS-RESULT
+007100                 MOVE "D400" TO WS-REASON-CODE
+007200             ELSE
+007300                 MOVE 0 TO WS-RESULT
+007400                 MOVE "D100" TO WS-REASON-CODE
+007500             END-IF
+007600         END-IF
+007700     ELSE
+007800         MOVE 0 TO WS-RESULT
+007900         MOVE "NOT4" TO WS-REASON-CODE
+008000     END-IF.
+008100 5000-EXIT.
+008200     EXIT.
