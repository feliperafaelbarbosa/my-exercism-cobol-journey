@@ -0,0 +1,107 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                LEAPINQ.
+000300 AUTHOR.                    D HOLLIS.
+000400 INSTALLATION.              YEAR-END BATCH.
+000500 DATE-WRITTEN.              2026-08-09.
+000600 DATE-COMPILED.             2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09 DH  NEW PROGRAM. ONLINE LEAP-YEAR INQUIRY SCREEN SO
+001100*                AN OPERATOR CAN KEY IN A YEAR AND GET ONE CLEAR
+001200*                YES/NO ANSWER PLUS THE REASON, INSTEAD OF
+001300*                SUBMITTING A BATCH JOB AND READING THE LOG FOR
+001400*                ONE OF LEAP'S FOUR DISPLAY MESSAGES.
+001450* 2026-08-09 DH  LEAP'S DISPLAY MESSAGES ARE GONE NOW THAT IT IS
+001460*                A SHARED SUBROUTINE - IT RETURNS A REASON CODE
+001470*                INSTEAD. 3000-BUILD-REASON NO LONGER RE-RUNS THE
+001480*                REMAINDER TEST ITSELF, IT JUST TRANSLATES LEAP'S
+001490*                REASON CODE TO TEXT. ALSO DROPPED THE STRAY
+001495*                "TO WS-YEAR" OFF THE YEAR-ENTRY SCREEN ITEM -
+001496*                USING ALREADY MOVES THE OPERATOR'S ENTRY TO
+001497*                WS-YEAR, THE TO CLAUSE WAS A LEFTOVER NO-OP.
+001500*-----------------------------------------------------------------
+001600 ENVIRONMENT DIVISION.
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900 01  WS-YEAR                 PIC 9(4).
+002000 01  WS-RESULT               PIC 9(1).
+002050 01  WS-REASON-CODE          PIC X(04).
+002500 01  WS-ANSWER-TEXT          PIC X(20).
+002600 01  WS-REASON-TEXT          PIC X(40).
+002700 01  WS-DONE-SWITCH          PIC X(01)   VALUE "N".
+002800     88  OPERATOR-IS-DONE            VALUE "Y".
+002900 SCREEN SECTION.
+003000 01  SCR-INQUIRY.
+003100     05  BLANK SCREEN.
+003200     05  LINE 01 COL 01 VALUE "LEAPINQ - LEAP YEAR INQUIRY".
+003300     05  LINE 03 COL 01
+003400         VALUE "ENTER A YEAR (1900-2199), OR 0000 TO EXIT: ".
+003500     05  COL PLUS 01 PIC 9(4) USING WS-YEAR.
+003600 01  SCR-ANSWER.
+003700     05  LINE 05 COL 01 VALUE "ANSWER: ".
+003800     05  COL PLUS 01 PIC X(20) FROM WS-ANSWER-TEXT.
+003900     05  LINE 06 COL 01 VALUE "REASON: ".
+004000     05  COL PLUS 01 PIC X(40) FROM WS-REASON-TEXT.
+004100*-----------------------------------------------------------------
+004200 PROCEDURE DIVISION.
+004300 0000-MAINLINE.
+004400     PERFORM 1000-PROCESS-INQUIRY THRU 1000-EXIT
+004500         UNTIL OPERATOR-IS-DONE.
+004600     STOP RUN.
+004700*-----------------------------------------------------------------
+004800* 1000-PROCESS-INQUIRY - PROMPT THE OPERATOR FOR A YEAR, RUN
+004900* THE LEAP TEST, AND DISPLAY ONE CLEAR ANSWER.
+005000*-----------------------------------------------------------------
+005100 1000-PROCESS-INQUIRY.
+005200     DISPLAY SCR-INQUIRY.
+005300     ACCEPT SCR-INQUIRY.
+005400     IF WS-YEAR = 0
+005500         SET OPERATOR-IS-DONE TO TRUE
+005600     ELSE
+005700         PERFORM 2000-ANSWER-INQUIRY THRU 2000-EXIT
+005800         DISPLAY SCR-ANSWER
+005900     END-IF.
+006000 1000-EXIT.
+006100     EXIT.
+006200*-----------------------------------------------------------------
+006300* 2000-ANSWER-INQUIRY - VALIDATE THE YEAR, THEN RUN THE SAME
+006400* REMAINDER-OF-4/100/400 TEST LEAP USES TO BUILD THE ANSWER
+006500* AND REASON TEXT FOR THE SCREEN.
+006600*-----------------------------------------------------------------
+006700 2000-ANSWER-INQUIRY.
+006800     IF WS-YEAR < 1900 OR WS-YEAR > 2199
+006900         MOVE "*** INVALID YEAR ***" TO WS-ANSWER-TEXT
+007000         MOVE "YEAR MUST BE 1900-2199" TO WS-REASON-TEXT
+007100     ELSE
+007200         CALL "LEAP" USING WS-YEAR, WS-RESULT, WS-REASON-CODE
+007300         PERFORM 3000-BUILD-REASON THRU 3000-EXIT
+007400     END-IF.
+007500 2000-EXIT.
+007600     EXIT.
+007700*-----------------------------------------------------------------
+007800* 3000-BUILD-REASON - TRANSLATE LEAP'S WS-RESULT AND
+007900* WS-REASON-CODE INTO THE ANSWER AND REASON TEXT FOR THE SCREEN.
+008000* LEAP HAS ALREADY DECIDED WHY, SO THIS ONLY TRANSLATES ITS
+008050* ANSWER - IT DOES NOT RE-RUN THE REMAINDER TEST.
+008100*-----------------------------------------------------------------
+008200 3000-BUILD-REASON.
+008300     IF WS-RESULT = 1
+008400         MOVE "YES - IS A LEAP YEAR" TO WS-ANSWER-TEXT
+008500     ELSE
+008600         MOVE "NO - NOT A LEAP YEAR" TO WS-ANSWER-TEXT
+008700     END-IF.
+008800     EVALUATE WS-REASON-CODE
+008900         WHEN "NOT4"
+009000             MOVE "NOT DIVISIBLE BY 4" TO WS-REASON-TEXT
+009100         WHEN "DIV4"
+009200             MOVE "DIVISIBLE BY 4, NOT BY 100" TO WS-REASON-TEXT
+009300         WHEN "D400"
+009400             MOVE "DIVISIBLE BY 400" TO WS-REASON-TEXT
+009500         WHEN "D100"
+009600             MOVE "DIVISIBLE BY 100, NOT BY 400" TO WS-REASON-TEXT
+009700         WHEN OTHER
+009800             MOVE "UNKNOWN REASON CODE" TO WS-REASON-TEXT
+009900     END-EVALUATE.
+010800 3000-EXIT.
+010900     EXIT.
