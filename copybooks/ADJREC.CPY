@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  ADJREC.CPY
+      *    RECORD LAYOUT FOR THE EXTRA-DAY-ADJUSTMENT FILE. ONE RECORD
+      *    PER YEAR-TRANS-RECORD THAT LANDED ON A LEAP YEAR, SO THE
+      *    ACCRUAL JOBS THAT PICK THIS FILE UP PICK UP THE FEB 29
+      *    ADJUSTMENT EXACTLY ONCE INSTEAD OF DROPPING OR DOUBLE
+      *    COUNTING IT.
+      ******************************************************************
+       01  EXTRA-DAY-ADJ-RECORD.
+           05  ADJ-YEAR                PIC 9(04).
+           05  ADJ-REFERENCE           PIC X(10).
+           05  ADJ-REASON              PIC X(20).
