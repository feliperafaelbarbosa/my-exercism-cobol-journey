@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    COPYBOOK:  REJREC.CPY
+      *    RECORD LAYOUT FOR THE REJECTS FILE. ONE RECORD PER
+      *    YEAR-TRANS-RECORD THAT FAILED VALIDATION, SO THE RUN CAN
+      *    KEEP GOING INSTEAD OF STOPPING ON THE FIRST BAD YEAR.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-YEAR                PIC X(04).
+           05  REJ-REFERENCE           PIC X(10).
+           05  REJ-REASON-CODE         PIC X(04).
+           05  REJ-REASON-TEXT         PIC X(30).
