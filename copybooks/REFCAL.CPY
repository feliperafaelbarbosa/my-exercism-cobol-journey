@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  REFCAL.CPY
+      *    RECORD LAYOUT FOR THE REFERENCE-CALENDAR FILE. LOADED ONCE
+      *    FROM AN INDEPENDENTLY MAINTAINED, AUTHORITATIVE EXTERNAL
+      *    SOURCE AND USED AS A BELT-AND-SUSPENDERS CHECK AGAINST
+      *    LEAP'S OWN DIVIDE-BY-4/100/400 MATH.
+      ******************************************************************
+       01  REFERENCE-CAL-RECORD.
+           05  REF-YEAR                PIC 9(04).
+           05  REF-LEAP-IND            PIC X(01).
+               88  REF-IS-LEAP-YEAR            VALUE "Y".
+               88  REF-NOT-LEAP-YEAR           VALUE "N".
