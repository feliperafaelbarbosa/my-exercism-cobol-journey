@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:  CALMAST.CPY
+      *    RECORD LAYOUT FOR THE CALENDAR-MASTER FILE, KEYED BY YEAR.
+      *    HOLDS THE PRE-COMPUTED LEAP-YEAR FLAG SO DOWNSTREAM JOBS
+      *    CAN READ BY YEAR INSTEAD OF RE-DERIVING LEAP STATUS ON THE
+      *    FLY FOR EVERY TRANSACTION.
+      ******************************************************************
+       01  CALENDAR-MASTER-RECORD.
+           05  CM-YEAR                 PIC 9(04).
+           05  CM-LEAP-IND             PIC X(01).
+               88  CM-IS-LEAP-YEAR              VALUE "Y".
+               88  CM-NOT-LEAP-YEAR             VALUE "N".
+           05  FILLER                  PIC X(11).
