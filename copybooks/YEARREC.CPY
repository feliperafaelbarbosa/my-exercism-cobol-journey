@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:  YEARREC.CPY
+      *    RECORD LAYOUT FOR YEAR-TRANS-FILE.
+      *    ONE YEAR TO BE LEAP-YEAR TESTED PER RECORD, PLUS THE
+      *    REFERENCE / ACCOUNT-ID THE YEAR CAME IN WITH SO RESULTS
+      *    AND REJECTS CAN BE TRACED BACK TO THE SOURCE TRANSACTION.
+      *
+      *    YT-CALENDAR-TYPE TELLS YEARCHK WHICH LEAP TEST APPLIES -
+      *    THE GREGORIAN CALENDAR LEAP TEST (LEAP) OR THE 4-4-5
+      *    RETAIL FISCAL CALENDAR LEAP-WEEK TEST (FISCAL445) - SINCE
+      *    NOT EVERY BUSINESS LINE REPORTS ON THE SAME CALENDAR.
+      ******************************************************************
+       01  YEAR-TRANS-RECORD.
+           05  YT-YEAR                 PIC 9(04).
+           05  YT-REFERENCE            PIC X(10).
+           05  YT-CALENDAR-TYPE        PIC X(01).
+               88  YT-GREGORIAN                VALUE "G".
+               88  YT-FISCAL-445               VALUE "F".
