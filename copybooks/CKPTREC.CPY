@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK:  CKPTREC.CPY
+      *    RECORD LAYOUT FOR THE CHECKPOINT FILE. ONE RECORD IS
+      *    WRITTEN EVERY WS-CKPT-INTERVAL READS SO A RESTART CAN
+      *    REPOSITION THE YEAR-TRANS-FILE WITHOUT REPROCESSING THE
+      *    WHOLE RUN FROM RECORD ONE.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNT              PIC 9(08).
+           05  CKPT-LAST-REFERENCE     PIC X(10).
