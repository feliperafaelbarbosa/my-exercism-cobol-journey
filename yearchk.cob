@@ -0,0 +1,368 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                YEARCHK.
+000300 AUTHOR.                    D HOLLIS.
+000400 INSTALLATION.              YEAR-END BATCH.
+000500 DATE-WRITTEN.              2026-08-09.
+000600 DATE-COMPILED.             2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09 DH  NEW PROGRAM. TAKES OVER THE YEAR-TRANS-FILE
+001100*                READ LOOP THAT USED TO LIVE IN LEAP.COB, NOW
+001200*                THAT LEAP IS A CALLABLE SUBROUTINE. CALLS
+001300*                "LEAP" FOR EACH YEAR-TRANS-RECORD.
+001400* 2026-08-09 DH  ADDED YEAR VALIDATION AHEAD OF THE LEAP CALL.
+001500*                YEARS OUTSIDE 1900-2199 OR NON-NUMERIC YEARS
+001600*                ARE WRITTEN TO A REJECTS FILE WITH A REASON
+001700*                CODE INSTEAD OF FALLING THROUGH TO LEAP WITH
+001800*                NO OUTPUT AT ALL.
+001900* 2026-08-09 DH  ADDED CHECKPOINT/RESTART. A CHECKPOINT RECORD
+002000*                IS WRITTEN EVERY WS-CKPT-INTERVAL READS. ON
+002100*                RESTART, THE LAST CHECKPOINT COUNT IS USED TO
+002200*                REPOSITION YEAR-TRANS-FILE BEFORE NORMAL
+002300*                PROCESSING RESUMES, SO A FAILURE PARTWAY
+002400*                THROUGH A LARGE RUN DOES NOT COST THE WHOLE JOB.
+002410* 2026-08-09 DH  ADDED THE EXTRA-DAY-ADJUSTMENT FILE. A LEAP
+002420*                YEAR NOW WRITES AN ADJUSTMENT RECORD THE
+002430*                ACCRUAL JOBS CAN PICK UP FOR FEB 29 PROCESSING,
+002440*                INSTEAD OF JUST A DISPLAY MESSAGE NO DOWNSTREAM
+002450*                JOB EVER READS.
+002460* 2026-08-09 DH  REJECTS-FILE AND ADJUSTMENT-FILE ARE NOW OPENED
+002461*                EXTEND INSTEAD OF OUTPUT ON A RESTART, THE SAME
+002462*                AS CHECKPOINT-FILE ALREADY WAS - A RESTARTED RUN
+002463*                WAS TRUNCATING BOTH AUDIT TRAILS FROM THE PRIOR
+002464*                ATTEMPT BEFORE WRITING ANY NEW RECORDS.
+002465* 2026-08-09 DH  THE GREGORIAN PATH NOW READS CALENDAR-MASTER BY
+002466*                CM-YEAR INSTEAD OF CALLING LEAP DIRECTLY, SINCE
+002467*                CALBUILD ALREADY LOADS CALENDAR-MASTER FOR THE
+002468*                WHOLE SUPPORTED YEAR RANGE. FALLS BACK TO LEAP
+002469*                ON AN INVALID KEY SO A YEAR OUTSIDE THE LOADED
+002470*                RANGE STILL GETS AN ANSWER. ALSO REJECTS ANY
+002471*                YT-CALENDAR-TYPE OTHER THAN G OR F INSTEAD OF
+002472*                LETTING IT FALL SILENTLY INTO THE GREGORIAN PATH,
+002473*                AND PICKS UP LEAP'S NEW WS-REASON-CODE PARAMETER.
+002474* 2026-08-09 DH  CALENDAR-MASTER IS NOW OPENED WITH A FILE STATUS
+002475*                CLAUSE, THE SAME AS CHECKPOINT-FILE, SO A MISSING
+002476*                CALENDAR-MASTER (CALBUILD NOT RUN YET) SENDS THE
+002477*                WHOLE RUN DOWN THE CALL "LEAP" PATH INSTEAD OF
+002478*                ABENDING ON THE OPEN BEFORE THE INVALID KEY
+002479*                FALLBACK EVER GETS A CHANCE TO RUN. THE FISCAL
+002480*                PATH NOW WRITES AN EXTRA-DAY-ADJ-RECORD FOR A
+002481*                53-WEEK FISCAL YEAR, THE SAME WAY THE GREGORIAN
+002482*                PATH ALREADY DOES FOR FEB 29, INSTEAD OF
+002483*                COMPUTING AN ANSWER NO DOWNSTREAM JOB EVER SEES.
+002500*-----------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT YEAR-TRANS-FILE  ASSIGN TO YEARIN
+003000                             ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT REJECTS-FILE     ASSIGN TO YEARREJ
+003200                             ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT CHECKPOINT-FILE  ASSIGN TO YEARCKPT
+003400                             ORGANIZATION IS LINE SEQUENTIAL
+003500                             FILE STATUS IS WS-CKPT-FILE-STATUS.
+003550     SELECT ADJUSTMENT-FILE  ASSIGN TO YEARADJ
+003560                             ORGANIZATION IS LINE SEQUENTIAL.
+003570     SELECT CALENDAR-MASTER  ASSIGN TO CALMAST
+003580                             ORGANIZATION IS INDEXED
+003590                             ACCESS MODE IS RANDOM
+003595                             RECORD KEY IS CM-YEAR
+003596                             FILE STATUS IS WS-CM-FILE-STATUS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  YEAR-TRANS-FILE.
+003900     COPY YEARREC.
+004000 FD  REJECTS-FILE.
+004100     COPY REJREC.
+004200 FD  CHECKPOINT-FILE.
+004300     COPY CKPTREC.
+004350 FD  ADJUSTMENT-FILE.
+004360     COPY ADJREC.
+004370 FD  CALENDAR-MASTER.
+004380     COPY CALMAST.
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-LOW-YEAR             PIC 9(4)    VALUE 1900.
+004600 01  WS-HIGH-YEAR            PIC 9(4)    VALUE 2199.
+004700 01  WS-YEAR                 PIC 9(4).
+004800 01  WS-RESULT               PIC 9(1).
+004900 01  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+005000     88  END-OF-YEAR-FILE            VALUE "Y".
+005100 01  WS-VALID-SWITCH         PIC X(01).
+005200     88  YEAR-IS-VALID               VALUE "Y".
+005300     88  YEAR-IS-INVALID             VALUE "N".
+005400 01  WS-REASON-CODE          PIC X(04).
+005500 01  WS-REASON-TEXT          PIC X(30).
+005600 01  WS-CKPT-FILE-STATUS     PIC X(02).
+005700     88  CKPT-FILE-NOT-FOUND         VALUE "35".
+005710 01  WS-RUN-MODE-SWITCH      PIC X(01).
+005720     88  FRESH-RUN                   VALUE "F".
+005730     88  RESTART-RUN                 VALUE "R".
+005740 01  WS-CM-FILE-STATUS       PIC X(02).
+005750     88  CALMAST-FILE-NOT-FOUND      VALUE "35".
+005760 01  WS-CALMAST-SWITCH       PIC X(01).
+005770     88  CALENDAR-MASTER-AVAILABLE   VALUE "Y".
+005780     88  CALENDAR-MASTER-UNAVAILABLE VALUE "N".
+005800 01  WS-CKPT-INTERVAL        PIC 9(4)    VALUE 100.
+005900 01  WS-READ-COUNT           PIC 9(8)    VALUE ZERO.
+006000 01  WS-RESTART-COUNT        PIC 9(8)    VALUE ZERO.
+006100 01  WS-SKIP-COUNT           PIC 9(8)    VALUE ZERO.
+006150 01  WS-CKPT-QUOTIENT        PIC 9(8)    VALUE ZERO.
+006160 01  WS-CKPT-REMAINDER       PIC 9(4)    VALUE ZERO.
+006200*-----------------------------------------------------------------
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-PROCESS-YEAR THRU 2000-EXIT
+006700         UNTIL END-OF-YEAR-FILE.
+006800     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+006900     STOP RUN.
+007000*-----------------------------------------------------------------
+007100* 1000-INITIALIZE - OPEN THE YEAR TRANSACTION FILE, FIND AND
+007200* APPLY ANY PRIOR CHECKPOINT, OPEN THE REJECTS AND ADJUSTMENT
+007300* FILES TO MATCH (EXTEND ON A RESTART SO NEITHER AUDIT TRAIL IS
+007350* TRUNCATED), OPEN CALENDAR-MASTER FOR THE LEAP LOOKUP, AND
+007360* PRIME THE READ.
+007400*-----------------------------------------------------------------
+007500 1000-INITIALIZE.
+007600     OPEN INPUT YEAR-TRANS-FILE.
+007800     PERFORM 1500-RESTART THRU 1500-EXIT.
+007810     IF FRESH-RUN
+007820         OPEN OUTPUT REJECTS-FILE
+007830         OPEN OUTPUT ADJUSTMENT-FILE
+007840     ELSE
+007850         OPEN EXTEND REJECTS-FILE
+007860         OPEN EXTEND ADJUSTMENT-FILE
+007870     END-IF.
+007880     OPEN INPUT CALENDAR-MASTER.
+007882     IF CALMAST-FILE-NOT-FOUND
+007884         SET CALENDAR-MASTER-UNAVAILABLE TO TRUE
+007886     ELSE
+007888         SET CALENDAR-MASTER-AVAILABLE TO TRUE
+007890     END-IF.
+007900     PERFORM 8000-READ-YEAR-TRANS THRU 8000-EXIT.
+008000 1000-EXIT.
+008100     EXIT.
+008200*-----------------------------------------------------------------
+008300* 1500-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT
+008400* DID NOT FINISH. WHEN ONE IS FOUND, SKIP THAT MANY RECORDS ON
+008500* YEAR-TRANS-FILE SO PROCESSING RESUMES RIGHT AFTER THE LAST
+008600* RECORD THE PRIOR RUN CHECKPOINTED. WHEN NONE IS FOUND, THIS
+008700* IS A FRESH RUN AND THE CHECKPOINT FILE IS OPENED FOR OUTPUT.
+008750* WS-RUN-MODE-SWITCH RECORDS WHICH OF THE TWO THIS WAS SO
+008760* 1000-INITIALIZE CAN OPEN REJECTS-FILE AND ADJUSTMENT-FILE THE
+008770* SAME WAY.
+008800*-----------------------------------------------------------------
+008900 1500-RESTART.
+009000     OPEN INPUT CHECKPOINT-FILE.
+009100     IF CKPT-FILE-NOT-FOUND
+009150         SET FRESH-RUN TO TRUE
+009200         OPEN OUTPUT CHECKPOINT-FILE
+009300     ELSE
+009350         SET RESTART-RUN TO TRUE
+009400         PERFORM 1600-READ-LAST-CHECKPOINT THRU 1600-EXIT
+009500             UNTIL END-OF-YEAR-FILE
+009600         CLOSE CHECKPOINT-FILE
+009700         OPEN EXTEND CHECKPOINT-FILE
+009800         MOVE WS-RESTART-COUNT TO WS-SKIP-COUNT
+009900         MOVE "N" TO WS-EOF-SWITCH
+010000         PERFORM 1700-SKIP-RECORD THRU 1700-EXIT
+010100             UNTIL WS-SKIP-COUNT = ZERO OR END-OF-YEAR-FILE
+010200     END-IF.
+010300 1500-EXIT.
+010400     EXIT.
+010500*-----------------------------------------------------------------
+010600* 1600-READ-LAST-CHECKPOINT - READ THE CHECKPOINT FILE TO THE
+010700* END, KEEPING THE COUNT FROM THE LAST RECORD READ (CHECKPOINT
+010800* FILES ARE APPEND-ONLY, SO THE LAST RECORD IS THE MOST RECENT).
+010900* BORROWS THE YEAR-TRANS-FILE END-OF-FILE SWITCH SINCE THE TWO
+011000* LOOPS NEVER RUN AT THE SAME TIME.
+011100*-----------------------------------------------------------------
+011200 1600-READ-LAST-CHECKPOINT.
+011300     READ CHECKPOINT-FILE
+011400         AT END
+011500             SET END-OF-YEAR-FILE TO TRUE
+011600         NOT AT END
+011700             MOVE CKPT-COUNT TO WS-RESTART-COUNT
+011800     END-READ.
+011900 1600-EXIT.
+012000     EXIT.
+012100*-----------------------------------------------------------------
+012200* 1700-SKIP-RECORD - READ AND DISCARD ONE YEAR-TRANS-RECORD TO
+012300* REPOSITION PAST WORK THE PRIOR RUN ALREADY CHECKPOINTED.
+012400* YEAR-TRANS-FILE IS LINE SEQUENTIAL, SO THIS READ-PAST IS HOW
+012500* RESTART REPOSITIONS IT - THERE IS NO KEYED START ON A
+012600* SEQUENTIAL FILE.
+012700*-----------------------------------------------------------------
+012800 1700-SKIP-RECORD.
+012900     READ YEAR-TRANS-FILE
+013000         AT END
+013100             SET END-OF-YEAR-FILE TO TRUE
+013200     END-READ.
+013300     IF NOT END-OF-YEAR-FILE
+013350         ADD 1 TO WS-READ-COUNT
+013400         SUBTRACT 1 FROM WS-SKIP-COUNT
+013450     END-IF.
+013500 1700-EXIT.
+013550     EXIT.
+013600*-----------------------------------------------------------------
+013700* 2000-PROCESS-YEAR - VALIDATE THE CURRENT YEAR-TRANS-RECORD,
+013800* RUN THE LEAP TEST THAT MATCHES ITS CALENDAR TYPE WHEN IT IS
+013900* GOOD, CHECKPOINT EVERY WS-CKPT-INTERVAL READS, AND READ THE
+013950* NEXT ONE. THE GREGORIAN PATH READS CALENDAR-MASTER BY CM-YEAR
+013960* RATHER THAN CALLING LEAP DIRECTLY, FALLING BACK TO LEAP ONLY
+013970* IF THE YEAR IS NOT ON FILE.
+014000*-----------------------------------------------------------------
+014100 2000-PROCESS-YEAR.
+014200     PERFORM 4000-VALIDATE-YEAR THRU 4000-EXIT.
+014300     IF YEAR-IS-VALID
+014400         MOVE YT-YEAR TO WS-YEAR
+014410         IF YT-FISCAL-445
+014420             CALL "FISCAL445" USING WS-YEAR, WS-RESULT
+014421             IF WS-RESULT = 1
+014422                 PERFORM 2600-FISCAL-WEEK-ADJUSTMENT
+014423                     THRU 2600-EXIT
+014424             END-IF
+014425         ELSE
+014430             IF CALENDAR-MASTER-AVAILABLE
+014435                 MOVE WS-YEAR TO CM-YEAR
+014440                 READ CALENDAR-MASTER
+014442                     INVALID KEY
+014444                         CALL "LEAP" USING WS-YEAR, WS-RESULT,
+014446                             WS-REASON-CODE
+014448                     NOT INVALID KEY
+014450                         IF CM-IS-LEAP-YEAR
+014452                             MOVE 1 TO WS-RESULT
+014454                         ELSE
+014456                             MOVE 0 TO WS-RESULT
+014457                         END-IF
+014458                 END-READ
+014459             ELSE
+014460                 CALL "LEAP" USING WS-YEAR, WS-RESULT,
+014461                     WS-REASON-CODE
+014462             END-IF
+014463             IF WS-RESULT = 1
+014464                 PERFORM 2500-EXTRA-DAY-ADJUSTMENT THRU 2500-EXIT
+014465             END-IF
+014466         END-IF
+014467     END-IF.
+014700     IF WS-READ-COUNT > ZERO
+014800         DIVIDE WS-READ-COUNT BY WS-CKPT-INTERVAL
+014900             GIVING WS-CKPT-QUOTIENT
+015000             REMAINDER WS-CKPT-REMAINDER
+015100         IF WS-CKPT-REMAINDER = ZERO
+015200             PERFORM 4950-WRITE-CHECKPOINT THRU 4950-EXIT
+015300         END-IF
+015400     END-IF.
+015500     PERFORM 8000-READ-YEAR-TRANS THRU 8000-EXIT.
+015600 2000-EXIT.
+015700     EXIT.
+015750*-----------------------------------------------------------------
+015760* 2500-EXTRA-DAY-ADJUSTMENT - WS-RESULT = 1 MEANS WS-YEAR IS A
+015770* LEAP YEAR. WRITE ONE EXTRA-DAY-ADJ-RECORD SO THE INTEREST
+015780* ACCRUAL JOBS PICK UP THE FEB 29 ADJUSTMENT FOR THIS ACCOUNT
+015790* EXACTLY ONCE.
+015795*-----------------------------------------------------------------
+015800 2500-EXTRA-DAY-ADJUSTMENT.
+015810     MOVE WS-YEAR TO ADJ-YEAR.
+015820     MOVE YT-REFERENCE TO ADJ-REFERENCE.
+015830     MOVE "FEB 29 EXTRA DAY" TO ADJ-REASON.
+015840     WRITE EXTRA-DAY-ADJ-RECORD.
+015850 2500-EXIT.
+015860     EXIT.
+015870*-----------------------------------------------------------------
+015875* 2600-FISCAL-WEEK-ADJUSTMENT - WS-RESULT = 1 MEANS WS-YEAR IS A
+015880* 53-WEEK FISCAL YEAR. WRITE ONE EXTRA-DAY-ADJ-RECORD ON THE SAME
+015885* ADJUSTMENT-FILE THE FEB 29 RECORDS GO TO, SO THE ACCRUAL JOBS
+015890* PICK UP THE 53RD-WEEK ADJUSTMENT THE SAME WAY THEY ALREADY PICK
+015895* UP THE LEAP-DAY ONE.
+015897*-----------------------------------------------------------------
+015900 2600-FISCAL-WEEK-ADJUSTMENT.
+015910     MOVE WS-YEAR TO ADJ-YEAR.
+015920     MOVE YT-REFERENCE TO ADJ-REFERENCE.
+015930     MOVE "53RD FISCAL WEEK" TO ADJ-REASON.
+015940     WRITE EXTRA-DAY-ADJ-RECORD.
+015950 2600-EXIT.
+015960     EXIT.
+015970*-----------------------------------------------------------------
+015980* 3000-TERMINATE - CLOSE DOWN THE RUN.
+015990*-----------------------------------------------------------------
+016100 3000-TERMINATE.
+016200     CLOSE YEAR-TRANS-FILE.
+016300     CLOSE REJECTS-FILE.
+016350     CLOSE ADJUSTMENT-FILE.
+016400     CLOSE CHECKPOINT-FILE.
+016450     IF CALENDAR-MASTER-AVAILABLE
+016460         CLOSE CALENDAR-MASTER
+016470     END-IF.
+016500 3000-EXIT.
+016600     EXIT.
+016700*-----------------------------------------------------------------
+016800* 4000-VALIDATE-YEAR - REJECT NON-NUMERIC YEARS AND YEARS
+016900* OUTSIDE THE SUPPORTED OPERATING RANGE (1900-2199) INSTEAD OF
+017000* LETTING THEM FALL SILENTLY THROUGH THE LEAP TEST. ALSO
+017050* REJECTS ANY YT-CALENDAR-TYPE OTHER THAN G OR F INSTEAD OF
+017060* LETTING IT FALL SILENTLY INTO THE GREGORIAN PATH.
+017100*-----------------------------------------------------------------
+017200 4000-VALIDATE-YEAR.
+017300     SET YEAR-IS-VALID TO TRUE.
+017400     IF YT-YEAR NOT NUMERIC
+017500         SET YEAR-IS-INVALID TO TRUE
+017600         MOVE "BADN" TO WS-REASON-CODE
+017700         MOVE "YEAR IS NOT NUMERIC" TO WS-REASON-TEXT
+017800         PERFORM 4900-WRITE-REJECT THRU 4900-EXIT
+017900     END-IF.
+018000     IF YEAR-IS-VALID
+018100         IF YT-YEAR < WS-LOW-YEAR OR YT-YEAR > WS-HIGH-YEAR
+018200             SET YEAR-IS-INVALID TO TRUE
+018300             MOVE "RNGE" TO WS-REASON-CODE
+018400             MOVE "YEAR OUTSIDE 1900-2199" TO WS-REASON-TEXT
+018500             PERFORM 4900-WRITE-REJECT THRU 4900-EXIT
+018600         END-IF
+018650     END-IF.
+018660     IF YEAR-IS-VALID
+018670         IF NOT YT-GREGORIAN AND NOT YT-FISCAL-445
+018680             SET YEAR-IS-INVALID TO TRUE
+018690             MOVE "CALT" TO WS-REASON-CODE
+018695             MOVE "INVALID CALENDAR TYPE" TO WS-REASON-TEXT
+018698             PERFORM 4900-WRITE-REJECT THRU 4900-EXIT
+018699         END-IF
+018700     END-IF.
+018800 4000-EXIT.
+018900     EXIT.
+019000*-----------------------------------------------------------------
+019100* 4900-WRITE-REJECT - WRITE ONE REJECT-RECORD FOR THE CURRENT
+019200* YEAR-TRANS-RECORD.
+019300*-----------------------------------------------------------------
+019400 4900-WRITE-REJECT.
+019500     MOVE YT-YEAR TO REJ-YEAR.
+019600     MOVE YT-REFERENCE TO REJ-REFERENCE.
+019700     MOVE WS-REASON-CODE TO REJ-REASON-CODE.
+019800     MOVE WS-REASON-TEXT TO REJ-REASON-TEXT.
+019900     WRITE REJECT-RECORD.
+020000 4900-EXIT.
+020100     EXIT.
+020200*-----------------------------------------------------------------
+020300* 4950-WRITE-CHECKPOINT - WRITE ONE CHECKPOINT-RECORD CARRYING
+020400* THE COUNT OF YEAR-TRANS-FILE RECORDS READ SO FAR AND THE
+020500* REFERENCE OF THE LAST RECORD PROCESSED.
+020600*-----------------------------------------------------------------
+020700 4950-WRITE-CHECKPOINT.
+020800     MOVE WS-READ-COUNT TO CKPT-COUNT.
+020900     MOVE YT-REFERENCE TO CKPT-LAST-REFERENCE.
+021000     WRITE CHECKPOINT-RECORD.
+021100 4950-EXIT.
+021200     EXIT.
+021300*-----------------------------------------------------------------
+021400* 8000-READ-YEAR-TRANS - READ THE NEXT YEAR-TRANS-RECORD, COUNT
+021500* IT, AND SET THE END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+021600*-----------------------------------------------------------------
+021700 8000-READ-YEAR-TRANS.
+021800     READ YEAR-TRANS-FILE
+021900         AT END
+022000             SET END-OF-YEAR-FILE TO TRUE
+022100         NOT AT END
+022200             ADD 1 TO WS-READ-COUNT
+022300     END-READ.
+022400 8000-EXIT.
+022500     EXIT.
