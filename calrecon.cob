@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                CALRECON.
+000300 AUTHOR.                    D HOLLIS.
+000400 INSTALLATION.              YEAR-END BATCH.
+000500 DATE-WRITTEN.              2026-08-09.
+000600 DATE-COMPILED.             2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09 DH  NEW PROGRAM. READS THE REFERENCE-CALENDAR FILE
+001100*                LOADED FROM THE AUTHORITATIVE EXTERNAL SOURCE,
+001200*                CALLS LEAP FOR EACH YEAR ON IT, AND WRITES ANY
+001300*                MISMATCH TO THE RECON-EXCEPTIONS-RPT. LEAP'S
+001400*                MATH IS TRUSTED, BUT THIS IS THE BELT-AND-
+001500*                SUSPENDERS CHECK BEFORE IT DRIVES REAL INTEREST
+001600*                AND BILLING CYCLES.
+001650* 2026-08-09 DH  PICKED UP LEAP'S NEW WS-REASON-CODE PARAMETER.
+001660*                RECON DOES NOT NEED IT, SO IT IS PASSED AND
+001670*                DISCARDED.
+001700*-----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT REFERENCE-CALENDAR ASSIGN TO REFCAL
+002200                               ORGANIZATION IS INDEXED
+002300                               ACCESS MODE IS SEQUENTIAL
+002400                               RECORD KEY IS REF-YEAR.
+002500     SELECT EXCEPTIONS-RPT     ASSIGN TO CALEXCPT
+002600                               ORGANIZATION IS LINE SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  REFERENCE-CALENDAR.
+003000     COPY REFCAL.
+003100 FD  EXCEPTIONS-RPT.
+003200 01  EXCEPTIONS-RPT-RECORD   PIC X(80).
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+003500     88  END-OF-REFERENCE-FILE       VALUE "Y".
+003600 01  WS-YEAR                 PIC 9(4).
+003700 01  WS-RESULT               PIC 9(1).
+003750 01  WS-REASON-CODE          PIC X(04).
+003800 01  WS-MISMATCH-COUNT       PIC 9(8)    VALUE ZERO.
+003900 01  WS-EXCEPTION-HEADING.
+004000     05  FILLER              PIC X(20)  VALUE "RECON-EXCEPTIONS".
+004100     05  FILLER              PIC X(60)  VALUE SPACES.
+004200 01  WS-EXCEPTION-LINE.
+004300     05  EXC-YEAR            PIC 9(4).
+004400     05  FILLER              PIC X(04)  VALUE SPACES.
+004500     05  FILLER              PIC X(10)  VALUE "LEAP SAYS:".
+004600     05  EXC-LEAP-SAYS       PIC X(03).
+004700     05  FILLER              PIC X(04)  VALUE SPACES.
+004800     05  FILLER              PIC X(10)  VALUE "REF SAYS:".
+004900     05  EXC-REF-SAYS        PIC X(03).
+005000     05  FILLER              PIC X(38)  VALUE SPACES.
+005100*-----------------------------------------------------------------
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005500     PERFORM 2000-RECONCILE-YEAR THRU 2000-EXIT
+005600         UNTIL END-OF-REFERENCE-FILE.
+005700     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+005800     STOP RUN.
+005900*-----------------------------------------------------------------
+006000* 1000-INITIALIZE - OPEN THE REFERENCE CALENDAR AND THE
+006100* EXCEPTIONS REPORT, AND PRIME THE READ.
+006200*-----------------------------------------------------------------
+006300 1000-INITIALIZE.
+006400     OPEN INPUT REFERENCE-CALENDAR.
+006500     OPEN OUTPUT EXCEPTIONS-RPT.
+006600     WRITE EXCEPTIONS-RPT-RECORD FROM WS-EXCEPTION-HEADING.
+006700     PERFORM 8000-READ-REFERENCE THRU 8000-EXIT.
+006800 1000-EXIT.
+006900     EXIT.
+007000*-----------------------------------------------------------------
+007100* 2000-RECONCILE-YEAR - CALL LEAP FOR THE CURRENT REFERENCE
+007200* YEAR AND COMPARE. ANY MISMATCH GOES TO THE EXCEPTIONS REPORT.
+007300*-----------------------------------------------------------------
+007400 2000-RECONCILE-YEAR.
+007500     MOVE REF-YEAR TO WS-YEAR.
+007600     CALL "LEAP" USING WS-YEAR, WS-RESULT, WS-REASON-CODE.
+007700     IF (WS-RESULT = 1 AND REF-NOT-LEAP-YEAR)
+007800         OR (WS-RESULT NOT = 1 AND REF-IS-LEAP-YEAR)
+007900         PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+008000     END-IF.
+008100     PERFORM 8000-READ-REFERENCE THRU 8000-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400*-----------------------------------------------------------------
+008500* 2500-WRITE-EXCEPTION - WRITE ONE EXCEPTION LINE SHOWING WHAT
+008600* LEAP COMPUTED VERSUS WHAT THE REFERENCE CALENDAR SAYS.
+008700*-----------------------------------------------------------------
+008800 2500-WRITE-EXCEPTION.
+008900     ADD 1 TO WS-MISMATCH-COUNT.
+009000     MOVE WS-YEAR TO EXC-YEAR.
+009100     IF WS-RESULT = 1
+009200         MOVE "YES" TO EXC-LEAP-SAYS
+009300     ELSE
+009400         MOVE "NO " TO EXC-LEAP-SAYS
+009500     END-IF.
+009600     IF REF-IS-LEAP-YEAR
+009700         MOVE "YES" TO EXC-REF-SAYS
+009800     ELSE
+009900         MOVE "NO " TO EXC-REF-SAYS
+010000     END-IF.
+010100     WRITE EXCEPTIONS-RPT-RECORD FROM WS-EXCEPTION-LINE.
+010200 2500-EXIT.
+010300     EXIT.
+010400*-----------------------------------------------------------------
+010500* 3000-TERMINATE - CLOSE DOWN THE RUN.
+010600*-----------------------------------------------------------------
+010700 3000-TERMINATE.
+010800     CLOSE REFERENCE-CALENDAR.
+010900     CLOSE EXCEPTIONS-RPT.
+011000     DISPLAY "CALRECON: " WS-MISMATCH-COUNT " MISMATCHES FOUND".
+011100 3000-EXIT.
+011200     EXIT.
+011300*-----------------------------------------------------------------
+011400* 8000-READ-REFERENCE - READ THE NEXT REFERENCE-CAL-RECORD AND
+011500* SET THE END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+011600*-----------------------------------------------------------------
+011700 8000-READ-REFERENCE.
+011800     READ REFERENCE-CALENDAR
+011900         AT END
+012000             SET END-OF-REFERENCE-FILE TO TRUE
+012100     END-READ.
+012200 8000-EXIT.
+012300     EXIT.
