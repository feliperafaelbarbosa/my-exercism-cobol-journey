@@ -0,0 +1,77 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.                CALBUILD.
+000300 AUTHOR.                    D HOLLIS.
+000400 INSTALLATION.              YEAR-END BATCH.
+000500 DATE-WRITTEN.              2026-08-09.
+000600 DATE-COMPILED.             2026-08-09.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09 DH  NEW PROGRAM. LOADS CALENDAR-MASTER ONCE FOR
+001100*                THE FULL SUPPORTED YEAR RANGE BY CALLING LEAP
+001200*                FOR EVERY YEAR AND WRITING THE RESULT. RUN
+001300*                THIS WHENEVER THE SUPPORTED YEAR RANGE CHANGES;
+001400*                DOWNSTREAM JOBS READ CALENDAR-MASTER INSTEAD OF
+001500*                RE-DERIVING LEAP STATUS EVERY TIME.
+001550* 2026-08-09 DH  PICKED UP LEAP'S NEW WS-REASON-CODE PARAMETER.
+001560*                CALENDAR-MASTER HAS NO COLUMN FOR IT YET, SO IT
+001570*                IS PASSED AND DISCARDED.
+001600*-----------------------------------------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CALENDAR-MASTER  ASSIGN TO CALMAST
+002100                             ORGANIZATION IS INDEXED
+002200                             ACCESS MODE IS SEQUENTIAL
+002300                             RECORD KEY IS CM-YEAR.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  CALENDAR-MASTER.
+002700     COPY CALMAST.
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-START-YEAR           PIC 9(4)    VALUE 1900.
+003000 01  WS-END-YEAR             PIC 9(4)    VALUE 2199.
+003100 01  WS-YEAR                 PIC 9(4).
+003200 01  WS-RESULT               PIC 9(1).
+003250 01  WS-REASON-CODE          PIC X(04).
+003300*-----------------------------------------------------------------
+003400 PROCEDURE DIVISION.
+003500 0000-MAINLINE.
+003600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003700     PERFORM 2000-BUILD-YEAR THRU 2000-EXIT
+003800         VARYING WS-YEAR FROM WS-START-YEAR BY 1
+003900         UNTIL WS-YEAR > WS-END-YEAR.
+004000     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+004100     STOP RUN.
+004200*-----------------------------------------------------------------
+004300* 1000-INITIALIZE - OPEN CALENDAR-MASTER FOR A FRESH LOAD.
+004400*-----------------------------------------------------------------
+004500 1000-INITIALIZE.
+004600     OPEN OUTPUT CALENDAR-MASTER.
+004700 1000-EXIT.
+004800     EXIT.
+004900*-----------------------------------------------------------------
+005000* 2000-BUILD-YEAR - CALL LEAP FOR WS-YEAR AND WRITE ONE
+005100* CALENDAR-MASTER-RECORD.
+005200*-----------------------------------------------------------------
+005300 2000-BUILD-YEAR.
+005400     CALL "LEAP" USING WS-YEAR, WS-RESULT, WS-REASON-CODE.
+005500     MOVE WS-YEAR TO CM-YEAR.
+005600     IF WS-RESULT = 1
+005700         SET CM-IS-LEAP-YEAR TO TRUE
+005800     ELSE
+005900         SET CM-NOT-LEAP-YEAR TO TRUE
+006000     END-IF.
+006100     WRITE CALENDAR-MASTER-RECORD
+006200         INVALID KEY
+006300             DISPLAY "CALBUILD: DUPLICATE YEAR " CM-YEAR
+006400     END-WRITE.
+006500 2000-EXIT.
+006600     EXIT.
+006700*-----------------------------------------------------------------
+006800* 3000-TERMINATE - CLOSE DOWN THE LOAD RUN.
+006900*-----------------------------------------------------------------
+007000 3000-TERMINATE.
+007100     CLOSE CALENDAR-MASTER.
+007200 3000-EXIT.
+007300     EXIT.
